@@ -0,0 +1,71 @@
+//JSONPRSE JOB (ACCTNO,DEPT),'JSON PARSE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB:      JSONPRSE
+//* PROGRAM:  JSON_PARSE (load module JSONPARS)
+//* PURPOSE:  Drives the daily client JSON extract through
+//*           JSON_PARSE: parses each client's client-data and
+//*           transactions JSON, prints the client statement,
+//*           reconciles the transaction total against the carried
+//*           balance, feeds the general ledger extract and the
+//*           parse audit trail, and checkpoints progress so an
+//*           abended run can be restarted from the last account
+//*           processed.
+//*
+//* MODIFICATION HISTORY:
+//*   2026-08-09  MAINTAINER  INITIAL VERSION.
+//*   2026-08-09  MAINTAINER  ADDED AUDIT DD FOR THE PARSE AUDIT TRAIL.
+//*   2026-08-09  MAINTAINER  CATALOGUED STMTOUT AS A REAL DATA SET SO
+//*               CLIENT STATEMENTS CAN BE ARCHIVED, NOT JUST SPOOLED.
+//*
+//* RESTART:  TO RESTART AFTER AN ABEND, UNCOMMENT THE PARM BELOW ON
+//*           STEP010 AND SUPPLY THE LAST ACCOUNT-NUM WRITTEN TO THE
+//*           CHKPT DATA SET (SEE STEP020), THEN RE-SUBMIT FROM
+//*           STEP010.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=JSONPARS
+//*        PARM='000000012345'
+//STEPLIB  DD  DSN=PROD.JSONPARS.LOADLIB,DISP=SHR
+//*        CLTIN MUST BE IN THE CODESET JSON PARSE EXPECTS ON THIS
+//*        RUNTIME (SEE 3000-PARSE-CLIENT-DATA IN JSON_PARSE); IF THE
+//*        EXTRACT JOB PRODUCES EBCDIC, CONVERT IT TO THAT CODESET
+//*        BEFORE STEP010 RUNS.
+//CLTIN    DD  DSN=PROD.JSONPARS.CLIENT.DAILY,DISP=SHR
+//REJOUT   DD  DSN=PROD.JSONPARS.REJECT.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=4073,BLKSIZE=0)
+//CTLRPT   DD  SYSOUT=*
+//STMTOUT  DD  DSN=PROD.JSONPARS.STMT.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//CHKPT    DD  DSN=PROD.JSONPARS.CHECKPOINT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//GLEXTR   DD  DSN=PROD.JSONPARS.GLEXTR.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=134,BLKSIZE=0)
+//AUDIT    DD  DSN=PROD.JSONPARS.AUDIT.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*****************************************************************
+//* STEP020 LISTS THE CHECKPOINT DATA SET SO THE OPERATOR HAS THE
+//* LAST-PROCESSED ACCOUNT-NUM ON HAND IF STEP010 NEEDS A RESTART.
+//* COND=(4,LT,STEP010) BYPASSES THIS STEP WHEN STEP010'S RETURN
+//* CODE IS LESS THAN 4, I.E. IT RUNS ONLY WHEN STEP010 ENDED WITH
+//* A RETURN CODE OF 4 OR HIGHER (WARNING OR WORSE).
+//*****************************************************************
+//STEP020  EXEC PGM=IEBGENER,COND=(4,LT,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.JSONPARS.CHECKPOINT,DISP=SHR
+//SYSUT2   DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//
