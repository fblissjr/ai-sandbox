@@ -1,139 +1,860 @@
-```cobol
 CBL CODEPAGE(DCBS)
        Identification division.
-       ******************************************************************
-       * Program ID: json_parse
-       * Purpose: This program demonstrates simple JSON parsing 
-       * in COBOL by defining JSON strings for client data 
-       * and transactions, and then parsing these strings to extract 
-       * and display data elements.
-       * Author: [Authors' Name]
-       * Date: [Date]
-       ******************************************************************
+      ******************************************************************
+      * Program ID: json_parse
+      * Purpose: This program demonstrates simple JSON parsing
+      * in COBOL by reading client data and transactions as JSON
+      * text from the daily client extract file, and then parsing
+      * these strings to extract and display data elements.
+      * Author: [Authors' Name]
+      * Date: [Date]
+      *
+      * Modification History:
+      *   2026-08-09  Maintainer  Replaced hardcoded WORKING-STORAGE
+      *               JSON literals with a real input file
+      *               (CLIENT-JSON-FILE) so the program can be fed
+      *               a day's worth of client extracts without a
+      *               recompile.
+      *   2026-08-09  Maintainer  Added AUDIT-FILE so every parse
+      *               attempt is logged, not just rejects; set
+      *               RETURN-CODE on fatal errors and on runs that
+      *               wrote rejects or out-of-balance records;
+      *               converted the statement's running total to USD
+      *               so mixed-currency statements total correctly.
+      ******************************************************************
          Program-id. json_parse.
+       Environment division.
+        Input-output section.
+        File-control.
+            Select Client-Json-File assign to "CLTIN"
+              organization is sequential
+              file status is jpr-cltin-status.
+            Select Reject-File assign to "REJOUT"
+              organization is sequential
+              file status is jpr-rejout-status.
+            Select Control-Report assign to "CTLRPT"
+              organization is sequential
+              file status is jpr-ctlrpt-status.
+            Select Statement-Report assign to "STMTOUT"
+              organization is sequential
+              file status is jpr-stmtout-status.
+            Select Checkpoint-File assign to "CHKPT"
+              organization is sequential
+              file status is jpr-chkpt-status.
+            Select Gl-Extract-File assign to "GLEXTR"
+              organization is sequential
+              file status is jpr-glextr-status.
+            Select Audit-File assign to "AUDIT"
+              organization is sequential
+              file status is jpr-audit-status.
+
        Data division.
+        File section.
+
+        FD  Client-Json-File
+            label records are standard.
+        copy JPRCLIN.
+
+        FD  Reject-File
+            label records are standard.
+        copy JPRRJCT.
+
+        FD  Control-Report
+            label records are standard.
+        copy JPRCTLR.
+
+        FD  Statement-Report
+            label records are standard.
+         1 Statement-Line pic x(132).
+
+        FD  Checkpoint-File
+            label records are standard.
+        copy JPRCHKP.
+
+        FD  Gl-Extract-File
+            label records are standard.
+        copy JPRGLEX.
+
+        FD  Audit-File
+            label records are standard.
+        copy JPRAUDT.
+
         Working-storage section.
-        
-        ******************************************************************
-        * Section: JSON Strings Definition
-        * Description: This section declares and initializes JSON strings
-        * representing client data and transactions. These strings
-        * simulate input data for the program to process and parse.
-        ******************************************************************
-        
-         1 jtxt-1047-client-data.
-          3 pic x(16)  value '{"client-data":{'.
-          ...
-          
-         1 jtxt-1047-transactions.
-          3 pic x(16)  value '{"transactions":'.
-          ...
-          
-         1 jtxt-1208 pic x(1000) value is all x'20'.
-         
+
+      ******************************************************************
+      * Section: File Status and Switches
+      ******************************************************************
+
+         1 jpr-cltin-status    pic x(02) value '00'.
+           88 jpr-cltin-ok               value '00'.
+           88 jpr-cltin-eof              value '10'.
+
+         1 jpr-rejout-status   pic x(02) value '00'.
+           88 jpr-rejout-ok              value '00'.
+
+         1 jpr-ctlrpt-status   pic x(02) value '00'.
+           88 jpr-ctlrpt-ok              value '00'.
+
+         1 jpr-stmtout-status  pic x(02) value '00'.
+           88 jpr-stmtout-ok             value '00'.
+
+         1 jpr-chkpt-status    pic x(02) value '00'.
+           88 jpr-chkpt-ok               value '00'.
+
+         1 jpr-glextr-status   pic x(02) value '00'.
+           88 jpr-glextr-ok              value '00'.
+
+         1 jpr-audit-status    pic x(02) value '00'.
+           88 jpr-audit-ok               value '00'.
+
+         1 jpr-switches.
+          3 jpr-eof-sw         pic x(01) value 'N'.
+           88 jpr-eof                    value 'Y'.
+          3 jpr-client-parse-sw pic x(01) value 'Y'.
+           88 jpr-client-parse-ok        value 'Y'.
+          3 jpr-tx-parse-sw    pic x(01) value 'Y'.
+           88 jpr-tx-parse-ok            value 'Y'.
+          3 jpr-fatal-error-sw pic x(01) value 'N'.
+           88 jpr-fatal-error            value 'Y'.
+
+      ******************************************************************
+      * Section: Return Code Control
+      * Description: RETURN-CODE is left at zero on a clean run.  A
+      * failed OPEN or a READ/WRITE I/O error against any file sets
+      * JPR-FATAL-ERROR-SW, which drives a final RETURN-CODE of 8.
+      * Short of that, a run that wrote any reject or out-of-balance
+      * record still completes but is flagged with a RETURN-CODE of 4
+      * so the operator and STEP020 in jcl/JSONPRSE.jcl know to look
+      * at REJOUT/CTLRPT before the output is trusted.
+      ******************************************************************
+         77 jpr-reject-count        pic 9(09) usage comp value zero .
+         77 jpr-outofbalance-count  pic 9(09) usage comp value zero .
+
+         1 jpr-reject-work.
+          3 jpr-reject-status     pic s9(09).
+          3 jpr-reject-parse-type pic x(12).
+          3 jpr-reject-raw-text   pic x(4000).
+
+         1 jtxt-1208 pic x(4000) value is all x'20'.
+
          77 txnum pic 999999 usage display  value zero .
-         
-         ******************************************************************
-         * Section: Parsed Data Structures
-         * Description: This section defines the data structures where parsed
-         * JSON data will be stored. These correspond to the expected
-         * format of the input JSON data.
-         ******************************************************************
-         
+         77 tx-idx pic 999999 usage comp    value zero .
+         77 jpr-tx-total  pic s9(9)v99 usage comp-3 value zero .
+         77 jpr-difference pic s9(9)v99 usage comp-3 value zero .
+         77 jpr-tx-usd-amount pic s9(9)v99 usage comp-3 value zero .
+         77 jpr-client-json-status pic s9(09) usage comp value zero .
+         77 jpr-tx-json-status     pic s9(09) usage comp value zero .
+
+      ******************************************************************
+      * Section: Foreign Exchange Rate Table
+      * Description: Transactions tagged with a currency other than
+      * USD are converted to USD, at the rate below, before they are
+      * rolled into the balance reconciliation total in
+      * 6100-Sum-Transaction.  A currency that is blank or not found
+      * in the table (including the normal case of a USD transaction)
+      * falls through to the USD entry, rate 1.00000.
+      ******************************************************************
+         1 fx-rate-data.
+          3 filler pic x(09) value 'USD100000'.
+          3 filler pic x(09) value 'EUR108500'.
+          3 filler pic x(09) value 'GBP127000'.
+          3 filler pic x(09) value 'JPY000670'.
+          3 filler pic x(09) value 'CAD073500'.
+
+         1 fx-rate-table redefines fx-rate-data.
+          3 fx-rate-entry occurs 5 times indexed by fx-idx.
+           5 fx-currency  pic x(03).
+           5 fx-rate      pic 9(01)v9(05).
+
+         77 jpr-stmt-page-num   pic 9999 usage comp value zero .
+         77 jpr-stmt-line-count pic 99 usage comp   value zero .
+         77 jpr-stmt-max-lines  pic 99 usage comp   value 55 .
+         77 jpr-stmt-run-total  pic s9(9)v99 usage comp-3 value zero .
+
+      ******************************************************************
+      * Section: Checkpoint / Restart Control
+      * Description: A checkpoint record is written to CHECKPOINT-FILE
+      * every JPR-CHECKPOINT-INTERVAL clients, and once more at end of
+      * run, recording the last account-num successfully processed.
+      * When the program is started with a restart parameter, clients
+      * at or before that account-num are skipped on the re-run.
+      ******************************************************************
+         1 jpr-restart-control.
+          3 jpr-restart-account    pic 9(12) value zero.
+          3 jpr-restart-active-sw  pic x(01) value 'N'.
+           88 jpr-restart-active             value 'Y'.
+
+         77 jpr-checkpoint-interval  pic 9(05) usage comp value 100 .
+         77 jpr-checkpoint-counter   pic 9(05) usage comp value zero .
+         77 jpr-clients-processed    pic 9(09) usage comp value zero .
+
+      ******************************************************************
+      * Section: Client Statement Print Lines
+      ******************************************************************
+        copy JPRSTMT.
+
+      ******************************************************************
+      * Section: Parsed Data Structures
+      * Description: This section defines the data structures where
+      * parsed JSON data will be stored. These correspond to the
+      * expected format of the input JSON data.
+      ******************************************************************
+
          1 client-data.
           3 account-num   pic 999,999,999,999.
-          ...
-          
-          3 transactions.
+          3 balance       pic s9(9)v99.
+          3 name-last     pic x(20).
+          3 name-first    pic x(15).
+          3 addr-street   pic x(30).
+          3 addr-city     pic x(20).
+          3 addr-region   pic x(02).
+          3 addr-code     pic x(10).
+
+          1 transactions.
            5 tx-record occurs 0 to 100 depending txnum.
             7 tx-uid       pic 99999 usage display.
-            ...
-            
-       Procedure division.
-           ****************************************************************
-           * Procedure: Main
-           * Description: Entry point of the program. Responsible for
-           * invoking JSON parsing routines and displaying the parsed data.
-           ****************************************************************
-           
+            7 tx-item-desc pic x(30).
+            7 tx-item-uid  pic 99999 usage display.
+            7 tx-price     pic s9(7)v99.
+            7 tx-currency  pic x(03).
+            7 tx-comment   pic x(60).
+
+      ******************************************************************
+      * Section: Linkage
+      * Description: An optional restart parameter may be passed to
+      * the program (for example PARM='000000012345' on the EXEC
+      * statement) carrying the account-num of the last client
+      * checkpointed on a prior, abended run.  Clients at or before
+      * that account-num are skipped.
+      ******************************************************************
+       Linkage section.
+
+         1 lk-parm-area.
+          3 lk-parm-len    pic 9(04) usage comp.
+          3 lk-parm-data   pic x(12).
+
+       Procedure division using lk-parm-area.
+      ****************************************************************
+      * Paragraph: 0000-Main-Logic
+      * Description: Entry point of the program.  Drives the batch
+      * loop over the daily client file: a client is read, processed,
+      * and the next one read, until the file is exhausted.
+      ****************************************************************
+       0000-Main-Logic.
+
+           Perform 1000-Initialize.
+
+           If not jpr-eof
+              Perform 2000-Read-Client-Record
+           end-if.
+
+           Perform 2900-Process-One-Client
+             until jpr-eof.
+
+           Perform 9000-Terminate.
+
+           Perform 9200-Set-Return-Code.
+
+           Goback.
+
+      ****************************************************************
+      * Paragraph: 1000-Initialize
+      ****************************************************************
+       1000-Initialize.
+
+           Open input Client-Json-File.
+
+           If not jpr-cltin-ok
+              Display "json_parse: unable to open CLTIN, status "
+                jpr-cltin-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Open output Reject-File.
+
+           If not jpr-rejout-ok
+              Display "json_parse: unable to open REJOUT, status "
+                jpr-rejout-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Open output Control-Report.
+
+           If not jpr-ctlrpt-ok
+              Display "json_parse: unable to open CTLRPT, status "
+                jpr-ctlrpt-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Open output Statement-Report.
+
+           If not jpr-stmtout-ok
+              Display "json_parse: unable to open STMTOUT, status "
+                jpr-stmtout-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Open output Checkpoint-File.
+
+           If not jpr-chkpt-ok
+              Display "json_parse: unable to open CHKPT, status "
+                jpr-chkpt-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Open output Gl-Extract-File.
+
+           If not jpr-glextr-ok
+              Display "json_parse: unable to open GLEXTR, status "
+                jpr-glextr-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Open output Audit-File.
+
+           If not jpr-audit-ok
+              Display "json_parse: unable to open AUDIT, status "
+                jpr-audit-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           If lk-parm-len > 0
+              If lk-parm-len = 12
+                 Move lk-parm-data(1:12) to jpr-restart-account
+                 Move 'Y' to jpr-restart-active-sw
+                 Display "json_parse: restarting after account "
+                   jpr-restart-account
+              Else
+                 Display "json_parse: PARM must be a 12-digit, "
+                   "zero-padded account-num; ignoring restart parm"
+              end-if
+           end-if.
+
+      ****************************************************************
+      * Paragraph: 2000-Read-Client-Record
+      * Description: Reads one client record from the daily extract
+      * file.  Each record holds the client-data JSON text and the
+      * transactions JSON text for a single client.
+      ****************************************************************
+       2000-Read-Client-Record.
+
+           Read Client-Json-File
+             at end
+               Move 'Y' to jpr-eof-sw
+           end-read.
+
+           If not jpr-cltin-ok and not jpr-cltin-eof
+              Display "json_parse: CLTIN read error, status "
+                jpr-cltin-status
+              Move 'Y' to jpr-eof-sw
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+      ****************************************************************
+      * Paragraph: 2900-Process-One-Client
+      * Description: Parses and reports on the client currently held
+      * in client-json-record, then reads the next client so the
+      * PERFORM ... UNTIL jpr-eof loop in 0000-Main-Logic can pick up
+      * where this leaves off.
+      ****************************************************************
+       2900-Process-One-Client.
+
+           If jpr-restart-active
+              and cjr-account-num <= jpr-restart-account
+              Continue
+           Else
+              Perform 3000-Parse-Client-Data
+              Perform 4000-Parse-Transactions
+              Perform 8000-Write-Audit-Record
+
+              If jpr-client-parse-ok and jpr-tx-parse-ok
+                 Perform 5000-Print-Statement
+              end-if
+
+              If jpr-client-parse-ok and jpr-tx-parse-ok
+                 Perform 6000-Reconcile-Balance
+              end-if
+
+              If jpr-client-parse-ok and jpr-tx-parse-ok
+                 Perform 7000-Write-Gl-Extract
+              end-if
+
+              Add 1 to jpr-clients-processed
+              Add 1 to jpr-checkpoint-counter
+              Move cjr-account-num to ckr-last-account-num
+
+              If jpr-checkpoint-counter >= jpr-checkpoint-interval
+                 Perform 7900-Write-Checkpoint-Record
+              end-if
+           end-if.
+
+           Perform 2000-Read-Client-Record.
+
+      ****************************************************************
+      * Paragraph: 3000-Parse-Client-Data
+      * Description: Stage the client-data JSON text for the current
+      * client into the work area, parse it, and load the data into
+      * the client-data structure.
+      ****************************************************************
+       3000-Parse-Client-Data.
+
            Initialize jtxt-1208 all value.
-           
-           ****************************************************************
-           * Convert client-data JSON string from EBCDIC to UTF-8,
-           * parsing it, and loading the data into corresponding COBOL
-           * data structures.
-           ****************************************************************
-           
-           Move function display-of(
-            function national-of(
-            jtxt-1047-client-data) 1208)
-             to jtxt-1208(1:function length(jtxt-1047-client-data)).
-
-           Json parse jtxt-1208 into client-data
-             with detail
-             suppress transactions
+
+      * Note: the original template converted the client-data text
+      * with FUNCTION NATIONAL-OF/DISPLAY-OF before parsing it. This
+      * runtime does not implement either function, so that
+      * conversion cannot be coded here. CLTIN must be produced in
+      * the codeset JSON PARSE expects before STEP010 runs (see the
+      * CLTIN DD note in jcl/JSONPRSE.jcl); this paragraph only
+      * copies the text to the work area.
+           Move cjr-client-json-text(1:cjr-client-json-len)
+             to jtxt-1208(1:cjr-client-json-len).
+
+      * Note: this runtime's JSON PARSE does not implement the
+      * SUPPRESS clause, so client-data and transactions are kept as
+      * separate top-level structures (rather than nesting
+      * transactions under client-data) and parsed independently.
+           Move 'Y' to jpr-client-parse-sw.
+
+           Json parse jtxt-1208(1:cjr-client-json-len)
+             into client-data with detail
+             on exception
+               move 'N' to jpr-client-parse-sw
+               move json-status to jpr-reject-status
+               move 'CLIENT-DATA' to jpr-reject-parse-type
+               move spaces to jpr-reject-raw-text
+               move cjr-client-json-text(1:cjr-client-json-len)
+                 to jpr-reject-raw-text(1:cjr-client-json-len)
+               perform 8900-Write-Reject-Record
              not on exception
                display "Successful JSON Parse"
            end-json.
-           
-           ****************************************************************
-           * Display the parsed client information.
-           ****************************************************************
-           
-           Display "Account Number:"
-           Display "  " account-num
-           Display "Balance:"
-           Display "  " balance
-           Display "Client Information: "
-           Display "  Name:"
-           Display "    " function display-of(name-last)
-           Display "    " function display-of(name-first)
-           Display "  Address:"
-           Display "    " function display-of(addr-street)
-           Display "    " function display-of(addr-city)
-           Display "    " function display-of(addr-region)
-           Display "    " function display-of(addr-code).
-           
+
+           Move json-status to jpr-client-json-status.
+
+      ****************************************************************
+      * Paragraph: 4000-Parse-Transactions
+      * Description: Stage the transactions JSON text for the current
+      * client into the work area, parse it, and load the data into
+      * the transactions data structures.
+      ****************************************************************
+       4000-Parse-Transactions.
+
            Initialize jtxt-1208 all value.
-           
-           ****************************************************************
-           * Convert transactions JSON string from EBCDIC to UTF-8,
-           * parsing it, and loading the data into the transactions
-           * data structures.
-           ****************************************************************
-           
-           Move function display-of(
-            function national-of(
-            jtxt-1047-transactions) 1208)
-             to jtxt-1208(1:function length(jtxt-1047-transactions)).
-
-           Json parse jtxt-1208 into transactions
-             with detail
-             name tx-price is 'tx-priceinUS$'
+
+      * TXNUM is an OCCURS DEPENDING ON counter: JSON PARSE only sets
+      * it on a successful parse, so it is reset to zero here first --
+      * otherwise a failed parse would leave the prior client's count
+      * in place for 8000-Write-Audit-Record (which runs regardless of
+      * parse outcome) to report as if it were this client's.
+           Move zero to txnum.
+
+           Move cjr-tx-json-text(1:cjr-tx-json-len)
+             to jtxt-1208(1:cjr-tx-json-len).
+
+      * Note: the original template used a NAME ... IS clause to map
+      * the feed's "tx-priceinUS$" JSON member to tx-price; this
+      * runtime does not implement that clause, and JSON PARSE's
+      * normal name matching only normalizes case and hyphen/
+      * underscore, it does not strip a suffix. CLTIN's transactions
+      * JSON must therefore carry the amount under the plain member
+      * name "tx-price" so it matches this data name directly; this
+      * is a feed-format change from the original template, not a
+      * transparent rename.
+           Move 'Y' to jpr-tx-parse-sw.
+
+           Json parse jtxt-1208(1:cjr-tx-json-len)
+             into transactions with detail
+             on exception
+               move 'N' to jpr-tx-parse-sw
+               move json-status to jpr-reject-status
+               move 'TRANSACTIONS' to jpr-reject-parse-type
+               move spaces to jpr-reject-raw-text
+               move cjr-tx-json-text(1:cjr-tx-json-len)
+                 to jpr-reject-raw-text(1:cjr-tx-json-len)
+               perform 8900-Write-Reject-Record
              not on exception
                display "Successful JSON Parse"
            end-json.
-           
-           ****************************************************************
-           * Display the parsed transactions information.
-           ****************************************************************
-           
-           Display "Transactions:"
-           Display "  Record 1:"
-           Display "    TXID:        " tx-uid(1)
-           Display "    Description: " tx-item-desc(1)
-           Display "    Item ID:     " tx-item-uid(1)
-           Display "    Price:       " tx-price(1)
-           Display "    Comment:     "
-             function display-of(tx-comment(1))
-           Display "  Record 2:"
-           Display "    TXID:        " tx-uid(2)
-           Display "    Description: " tx-item-desc(2)
-           Display "    Item ID:     " tx-item-uid(2)
-           Display "    Price:       " tx-price(2)
-           Display "    Comment:     "
-             function display-of(tx-comment(2))
 
-           Goback.
+           Move json-status to jpr-tx-json-status.
+
+      ****************************************************************
+      * Paragraph: 5000-Print-Statement
+      * Description: Prints the client statement for the current
+      * client: account header, client name/address, an itemized
+      * transaction detail section with a running total, and a
+      * statement total, throwing page breaks as needed.
+      ****************************************************************
+       5000-Print-Statement.
+
+           Move zero to jpr-stmt-page-num.
+           Move zero to jpr-stmt-run-total.
+
+           Perform 5900-Print-Statement-Header.
+
+           Perform 5100-Print-Transaction-Detail
+             varying tx-idx from 1 by 1
+             until tx-idx > txnum.
+
+           Move jpr-stmt-run-total to stl-total.
+           Write Statement-Line from stmt-total-line
+             after advancing 2 lines.
+           Perform 5950-Check-Stmtout-Status.
+           Add 1 to jpr-stmt-line-count.
+
+      ****************************************************************
+      * Paragraph: 5100-Print-Transaction-Detail
+      * Description: Prints one tx-record entry, indexed by tx-idx,
+      * and rolls its price, converted to USD, into the statement's
+      * running total, so a statement with mixed-currency
+      * transactions still totals correctly. PERFORMed once per
+      * occurrence so every transaction parsed out of the feed
+      * appears on the statement.
+      ****************************************************************
+       5100-Print-Transaction-Detail.
+
+           If jpr-stmt-line-count >= jpr-stmt-max-lines
+              Perform 5900-Print-Statement-Header
+           end-if.
+
+           Perform 6050-Convert-Tx-To-Usd.
+           Add jpr-tx-usd-amount to jpr-stmt-run-total.
+
+           Move tx-uid(tx-idx)      to sdl-txid
+           Move tx-item-desc(tx-idx) to sdl-desc
+           Move tx-item-uid(tx-idx) to sdl-item-uid
+           Move tx-price(tx-idx)    to sdl-price
+           Move tx-currency(tx-idx) to sdl-currency
+           Move jpr-stmt-run-total  to sdl-run-total
+           Move tx-comment(tx-idx)  to sdl-comment.
+
+           Write Statement-Line from stmt-detail-line
+             after advancing 1 line.
+           Perform 5950-Check-Stmtout-Status.
+           Add 1 to jpr-stmt-line-count.
+
+      ****************************************************************
+      * Paragraph: 5900-Print-Statement-Header
+      * Description: Throws a new page and prints the account
+      * header, client name/address, balance, and column heading.
+      * PERFORMed once at the start of every statement and again
+      * whenever a statement's detail section runs past a full page.
+      ****************************************************************
+       5900-Print-Statement-Header.
+
+           Add 1 to jpr-stmt-page-num.
+
+           Move account-num        to shl-account-num
+           Move jpr-stmt-page-num  to shl-page-num.
+           Write Statement-Line from stmt-heading-line
+             after advancing page.
+           Perform 5950-Check-Stmtout-Status.
+
+           Move name-last  to snl-name-last
+           Move name-first to snl-name-first.
+           Write Statement-Line from stmt-name-line
+             after advancing 1 line.
+           Perform 5950-Check-Stmtout-Status.
+
+           Move addr-street to sal-street
+           Move addr-city   to sal-city
+           Move addr-region to sal-region
+           Move addr-code   to sal-code.
+           Write Statement-Line from stmt-addr-line
+             after advancing 1 line.
+           Perform 5950-Check-Stmtout-Status.
+
+           Move balance to sbl-balance.
+           Write Statement-Line from stmt-balance-line
+             after advancing 2 lines.
+           Perform 5950-Check-Stmtout-Status.
+
+           Write Statement-Line from stmt-column-heading-line
+             after advancing 2 lines.
+           Perform 5950-Check-Stmtout-Status.
+
+           Move 7 to jpr-stmt-line-count.
+
+      ****************************************************************
+      * Paragraph: 5950-Check-Stmtout-Status
+      * Description: Checks STATEMENT-REPORT's file status after a
+      * Write and flags the run as fatal on an I/O error, the same
+      * way every other output file in this program is checked.
+      ****************************************************************
+       5950-Check-Stmtout-Status.
+
+           If not jpr-stmtout-ok
+              Display "json_parse: STMTOUT write error, status "
+                jpr-stmtout-status
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+      ****************************************************************
+      * Paragraph: 6000-Reconcile-Balance
+      * Description: Sums tx-price across tx-record(1:txnum) and
+      * compares the total against client-data's balance.  Accounts
+      * that do not balance are written to the control report so
+      * they can be cleared before the feed reaches the general
+      * ledger.
+      ****************************************************************
+       6000-Reconcile-Balance.
+
+           Move zero to jpr-tx-total.
+
+           Perform 6100-Sum-Transaction
+             varying tx-idx from 1 by 1
+             until tx-idx > txnum.
+
+           If jpr-tx-total not = balance
+              Compute jpr-difference = balance - jpr-tx-total
+              Perform 6900-Write-Control-Record
+           end-if.
+
+      ****************************************************************
+      * Paragraph: 6050-Convert-Tx-To-Usd
+      * Description: Converts the tx-record occurrence indexed by
+      * tx-idx to USD using fx-rate-table, leaving the converted
+      * amount in jpr-tx-usd-amount.  Shared by 6100-Sum-Transaction
+      * (balance reconciliation) and 5100-Print-Transaction-Detail
+      * (the statement's running total), so both totals are built
+      * from the same converted figures.  A blank tx-currency (the
+      * old, USD-only feed format) defaults to the USD entry.  A
+      * non-blank currency with no match in fx-rate-table is not
+      * guessed at 1:1 -- it is left out of the total and reported to
+      * 8900-Write-Reject-Record so the bad currency code gets fixed
+      * instead of silently miscounted.
+      ****************************************************************
+       6050-Convert-Tx-To-Usd.
+
+           Set fx-idx to 1.
+           Move zero to jpr-tx-usd-amount.
+
+           If tx-currency(tx-idx) = spaces
+              Compute jpr-tx-usd-amount rounded =
+                tx-price(tx-idx) * fx-rate(fx-idx)
+           Else
+              Search fx-rate-entry
+                at end
+                  Perform 6060-Reject-Unknown-Currency
+                when fx-currency(fx-idx) = tx-currency(tx-idx)
+                  Compute jpr-tx-usd-amount rounded =
+                    tx-price(tx-idx) * fx-rate(fx-idx)
+              end-search
+           end-if.
+
+      ****************************************************************
+      * Paragraph: 6060-Reject-Unknown-Currency
+      * Description: Writes a reject record for a tx-record whose
+      * tx-currency is not blank and not found in fx-rate-table, so a
+      * mistyped or not-yet-onboarded currency code is investigated
+      * instead of being converted at an assumed 1:1 USD rate.
+      ****************************************************************
+       6060-Reject-Unknown-Currency.
+
+           Move zero to jpr-reject-status.
+           Move 'FX-CURRENCY' to jpr-reject-parse-type.
+           Move spaces to jpr-reject-raw-text.
+           String
+               'Unrecognized tx-currency "' delimited by size
+               tx-currency(tx-idx) delimited by size
+               '" for account ' delimited by size
+               cjr-account-num delimited by size
+               ' tx-uid ' delimited by size
+               tx-uid(tx-idx) delimited by size
+             into jpr-reject-raw-text
+           end-string.
+
+           Perform 8900-Write-Reject-Record.
+
+      ****************************************************************
+      * Paragraph: 6100-Sum-Transaction
+      * Description: Converts one tx-record's price to USD and
+      * accumulates the converted amount into the running total,
+      * indexed by tx-idx.
+      ****************************************************************
+       6100-Sum-Transaction.
+
+           Perform 6050-Convert-Tx-To-Usd.
+
+           Add jpr-tx-usd-amount to jpr-tx-total.
+
+      ****************************************************************
+      * Paragraph: 6900-Write-Control-Record
+      * Description: Writes one out-of-balance account to the
+      * control report.
+      ****************************************************************
+       6900-Write-Control-Record.
+
+           Move account-num     to ctlr-account-num
+           Move balance         to ctlr-balance
+           Move jpr-tx-total    to ctlr-tx-total
+           Move jpr-difference  to ctlr-difference.
+
+           Write control-report-record.
+
+           If not jpr-ctlrpt-ok
+              Display "json_parse: CTLRPT write error, status "
+                jpr-ctlrpt-status
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Add 1 to jpr-outofbalance-count.
+
+      ****************************************************************
+      * Paragraph: 7000-Write-Gl-Extract
+      * Description: Writes one gl-extract-record per transaction
+      * parsed for the current client, keyed by account-num, so the
+      * general ledger feed can post each item without re-parsing the
+      * original JSON.
+      ****************************************************************
+       7000-Write-Gl-Extract.
+
+           Perform 7100-Write-Gl-Extract-Record
+             varying tx-idx from 1 by 1
+             until tx-idx > txnum.
+
+      ****************************************************************
+      * Paragraph: 7100-Write-Gl-Extract-Record
+      * Description: Builds and writes one GL extract record for the
+      * tx-record occurrence indexed by tx-idx.
+      ****************************************************************
+       7100-Write-Gl-Extract-Record.
+
+           Move account-num         to glr-account-num
+           Move tx-uid(tx-idx)      to glr-tx-uid
+           Move tx-item-desc(tx-idx) to glr-item-desc
+           Move tx-item-uid(tx-idx) to glr-item-uid
+           Move tx-price(tx-idx)   to glr-price
+           Move tx-currency(tx-idx) to glr-currency
+           Move tx-comment(tx-idx)  to glr-comment.
+
+           Write gl-extract-record.
+
+           If not jpr-glextr-ok
+              Display "json_parse: GLEXTR write error, status "
+                jpr-glextr-status
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+      ****************************************************************
+      * Paragraph: 7900-Write-Checkpoint-Record
+      * Description: Writes a checkpoint record carrying the last
+      * account-num successfully processed, and resets the interval
+      * counter.  PERFORMed every JPR-CHECKPOINT-INTERVAL clients and
+      * once more, unconditionally, at end of run.
+      ****************************************************************
+       7900-Write-Checkpoint-Record.
+
+           Move function current-date to ckr-checkpoint-time
+           Move jpr-clients-processed to ckr-clients-processed.
+
+           Write checkpoint-record.
+
+           If not jpr-chkpt-ok
+              Display "json_parse: CHKPT write error, status "
+                jpr-chkpt-status
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Move zero to jpr-checkpoint-counter.
+
+      ****************************************************************
+      * Paragraph: 8000-Write-Audit-Record
+      * Description: Writes one audit record for the current client's
+      * parse attempt, success or failure, capturing the account,
+      * timestamp, the client-data and transactions parse results and
+      * JSON-STATUS codes, and the transaction count.  PERFORMed once
+      * per client from 2900-Process-One-Client regardless of parse
+      * outcome, so AUDIT-FILE holds a durable record of every attempt
+      * rather than only the rejects REJECT-FILE captures.
+      ****************************************************************
+       8000-Write-Audit-Record.
+
+           Move cjr-account-num         to adr-account-num
+           Move function current-date   to adr-timestamp
+           Move jpr-client-parse-sw     to adr-client-parse-result
+           Move jpr-client-json-status  to adr-client-json-status
+           Move jpr-tx-parse-sw         to adr-tx-parse-result
+           Move jpr-tx-json-status      to adr-tx-json-status
+           Move txnum                   to adr-tx-count.
+
+           Write audit-record.
+
+           If not jpr-audit-ok
+              Display "json_parse: AUDIT write error, status "
+                jpr-audit-status
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+      ****************************************************************
+      * Paragraph: 8900-Write-Reject-Record
+      * Description: Writes one reject record for a JSON PARSE that
+      * took the ON EXCEPTION branch, capturing the account, which
+      * parse failed, the JSON status/exception, and the raw text
+      * that was rejected so the feed can be investigated.
+      ****************************************************************
+       8900-Write-Reject-Record.
+
+           Move cjr-account-num     to rjr-account-num
+           Move jpr-reject-parse-type to rjr-parse-type
+           Move jpr-reject-status    to rjr-json-status
+           Move function exception-status to rjr-exception-status
+           Move jpr-reject-raw-text  to rjr-raw-json-text.
+
+           Write reject-record.
+
+           If not jpr-rejout-ok
+              Display "json_parse: REJOUT write error, status "
+                jpr-rejout-status
+              Move 'Y' to jpr-fatal-error-sw
+           end-if.
+
+           Add 1 to jpr-reject-count.
+
+      ****************************************************************
+      * Paragraph: 9000-Terminate
+      ****************************************************************
+       9000-Terminate.
+
+           If jpr-clients-processed > 0
+              Perform 7900-Write-Checkpoint-Record
+           end-if.
+
+           Close Client-Json-File.
+           Close Reject-File.
+           Close Control-Report.
+           Close Statement-Report.
+           Close Checkpoint-File.
+           Close Gl-Extract-File.
+           Close Audit-File.
+
+      ****************************************************************
+      * Paragraph: 9200-Set-Return-Code
+      * Description: Sets RETURN-CODE for the scheduler.  A failed
+      * OPEN or a READ/WRITE I/O error against any file (JPR-FATAL-
+      * ERROR) yields 8.  Short of that, a run that wrote any reject
+      * or out-of-balance record yields 4, so STEP020 in
+      * jcl/JSONPRSE.jcl (COND=(4,LT,STEP010)) runs and the operator
+      * knows to check REJOUT/CTLRPT.  A clean run leaves 0.
+      ****************************************************************
+       9200-Set-Return-Code.
+
+           If jpr-fatal-error
+              Move 8 to return-code
+           Else
+              If jpr-reject-count > 0 or jpr-outofbalance-count > 0
+                 Move 4 to return-code
+              Else
+                 Move 0 to return-code
+              end-if
+           end-if.
+
        End program json_parse.
-```
\ No newline at end of file
