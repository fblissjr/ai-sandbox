@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:   JPRRJCT
+      * Used by:    json_parse
+      * Purpose:    Record layout for the JSON reject file
+      *             (REJECT-FILE).  One record is written for every
+      *             JSON PARSE that takes the ON EXCEPTION branch, so
+      *             a bad client-data or transactions payload can be
+      *             traced back to the feed record that produced it.
+      ******************************************************************
+         1 reject-record.
+          3 rjr-account-num      pic 9(12).
+          3 rjr-parse-type       pic x(12).
+          3 rjr-json-status      pic s9(09).
+          3 rjr-exception-status pic x(40).
+          3 rjr-raw-json-text    pic x(4000).
