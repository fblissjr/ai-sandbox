@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:   JPRCTLR
+      * Used by:    json_parse
+      * Purpose:    Record layout for the balance reconciliation
+      *             control report (CONTROL-REPORT).  One record is
+      *             written for every account whose transactions do
+      *             not sum to the balance carried in client-data, so
+      *             it can be cleared before the feed reaches the
+      *             general ledger.
+      ******************************************************************
+         1 control-report-record.
+          3 ctlr-account-num pic 9(12).
+          3 filler           pic x(02) value spaces.
+          3 ctlr-balance     pic -9(9).99.
+          3 filler           pic x(02) value spaces.
+          3 ctlr-tx-total    pic -9(9).99.
+          3 filler           pic x(02) value spaces.
+          3 ctlr-difference  pic -9(9).99.
+          3 filler           pic x(40) value spaces.
