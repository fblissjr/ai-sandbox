@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:   JPRCLIN
+      * Used by:    json_parse
+      * Purpose:    Record layout for the daily client extract file
+      *             (CLIENT-JSON-FILE).  One record per client.  Each
+      *             record carries the client-data JSON text and the
+      *             transactions JSON text for that client, each with
+      *             its own usable length so the JSON PARSE reference
+      *             modification does not pick up trailing blanks.
+      ******************************************************************
+         1 client-json-record.
+          3 cjr-account-num      pic 9(12).
+          3 cjr-client-json-len  pic 9(4) usage comp.
+          3 cjr-client-json-text pic x(800).
+          3 cjr-tx-json-len      pic 9(4) usage comp.
+          3 cjr-tx-json-text     pic x(4000).
