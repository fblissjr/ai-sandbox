@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook:   JPRGLEX
+      * Used by:    json_parse
+      * Purpose:    Record layout for the general ledger extract file
+      *             (GL-EXTRACT-FILE).  One fixed-format record is
+      *             written per parsed transaction, keyed by
+      *             account-num, so the GL feed can post each item
+      *             without having to re-parse the original JSON.
+      ******************************************************************
+         1 gl-extract-record.
+          3 glr-account-num pic 9(12).
+          3 glr-tx-uid      pic 9(05).
+          3 glr-item-desc   pic x(30).
+          3 glr-item-uid    pic 9(05).
+          3 glr-price       pic -9(7).99.
+          3 glr-currency    pic x(03).
+          3 glr-comment     pic x(60).
+          3 filler          pic x(08) value spaces.
