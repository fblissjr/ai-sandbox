@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:   JPRAUDT
+      * Used by:    json_parse
+      * Purpose:    Record layout for the parse audit trail file
+      *             (AUDIT-FILE).  One record is written for every
+      *             client-data/transactions parse attempt, success or
+      *             failure, so reconciliation disputes and compliance
+      *             review have a durable record of which accounts
+      *             were parsed, when, and with what result.
+      ******************************************************************
+         1 audit-record.
+          3 adr-account-num         pic 9(12).
+          3 adr-timestamp           pic x(21).
+          3 adr-client-parse-result pic x(01).
+          3 adr-client-json-status  pic s9(09).
+          3 adr-tx-parse-result     pic x(01).
+          3 adr-tx-json-status      pic s9(09).
+          3 adr-tx-count            pic 9(05).
+          3 filler                  pic x(10) value spaces.
