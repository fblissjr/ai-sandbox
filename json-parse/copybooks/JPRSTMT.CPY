@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Copybook:   JPRSTMT
+      * Used by:    json_parse
+      * Purpose:    Print-line layouts for the client statement report
+      *             (STATEMENT-REPORT).  One statement is printed per
+      *             client: an account header, the client's name and
+      *             address, an itemized transaction detail section
+      *             with a running total, and page breaks when a
+      *             statement runs past a full page.  SDL-CURRENCY
+      *             carries the transaction's own currency next to its
+      *             unconverted SDL-PRICE, since SDL-RUN-TOTAL is
+      *             always converted to USD.
+      ******************************************************************
+         1 stmt-heading-line.
+          3 shl-title       pic x(20) value
+              "CLIENT STATEMENT".
+          3 filler          pic x(05) value spaces.
+          3 shl-account-lit pic x(09) value "ACCOUNT: ".
+          3 shl-account-num pic 9(12).
+          3 filler          pic x(05) value spaces.
+          3 shl-page-lit    pic x(06) value "PAGE: ".
+          3 shl-page-num    pic zzz9.
+
+         1 stmt-name-line.
+          3 snl-name-lit   pic x(07) value "NAME:  ".
+          3 snl-name-last  pic x(20).
+          3 filler         pic x(02) value spaces.
+          3 snl-name-first pic x(15).
+
+         1 stmt-addr-line.
+          3 sal-addr-lit pic x(07) value "ADDR:  ".
+          3 sal-street   pic x(30).
+          3 filler       pic x(02) value spaces.
+          3 sal-city     pic x(20).
+          3 filler       pic x(02) value spaces.
+          3 sal-region   pic x(02).
+          3 filler       pic x(02) value spaces.
+          3 sal-code     pic x(10).
+
+         1 stmt-balance-line.
+          3 sbl-lit     pic x(17) value
+              "ACCOUNT BALANCE: ".
+          3 sbl-balance pic -9(9).99.
+
+         1 stmt-column-heading-line.
+          3 filler pic x(53) value
+              "  TXID  DESCRIPTION              ITEM-ID  PRICE CUR".
+          3 filler pic x(30) value
+              "  RUNNING TOTAL  COMMENT".
+
+         1 stmt-detail-line.
+          3 sdl-txid      pic zzzz9.
+          3 filler        pic x(01) value spaces.
+          3 sdl-desc      pic x(30).
+          3 filler        pic x(01) value spaces.
+          3 sdl-item-uid  pic zzzz9.
+          3 filler        pic x(01) value spaces.
+          3 sdl-price     pic -9(7).99.
+          3 sdl-currency  pic x(03).
+          3 filler        pic x(01) value spaces.
+          3 sdl-run-total pic -9(9).99.
+          3 filler        pic x(01) value spaces.
+          3 sdl-comment   pic x(60).
+
+         1 stmt-total-line.
+          3 stl-lit   pic x(20) value
+              "STATEMENT TOTAL:    ".
+          3 stl-total pic -9(9).99.
