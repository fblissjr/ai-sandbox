@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:   JPRCHKP
+      * Used by:    json_parse
+      * Purpose:    Record layout for the checkpoint file
+      *             (CHECKPOINT-FILE).  A record is written every
+      *             JPR-CHECKPOINT-INTERVAL clients and once more at
+      *             end of run, so an operator can restart a failed
+      *             run from the last account successfully processed
+      *             instead of from the top of the file.
+      ******************************************************************
+         1 checkpoint-record.
+          3 ckr-last-account-num  pic 9(12).
+          3 ckr-checkpoint-time   pic x(21).
+          3 ckr-clients-processed pic 9(09).
